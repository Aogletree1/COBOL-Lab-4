@@ -52,12 +52,49 @@
 
            SELECT REPORT-FILE
                ASSIGN TO 'L5REPORT.TXT'.
+
+           SELECT DEANS-LIST-FILE
+               ASSIGN TO 'L5DEANSLIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LMS-FILE
+               ASSIGN TO 'L5LMS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE
+               ASSIGN TO 'L5REJECTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE
+               ASSIGN TO 'L5PARMS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'STUDENTMASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-KEY
+               FILE STATUS IS SM-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'L5CHECKPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
       *
+      *  CF-GRADE(1) THRU CF-GRADE(4) SIT AT THEIR ORIGINAL BYTE
+      *  OFFSETS (38-49) SO EXISTING 4-EXAM EXTRACTS STILL LINE UP;
+      *  THE 5TH AND 6TH GRADE SLOTS ARE APPENDED AFTER THAT, GROWING
+      *  THE RECORD RATHER THAN SHRINKING THE OLD FILLER IN FRONT OF
+      *  THE GRADES.  A SHORT LINE-SEQUENTIAL LINE FROM AN OLD 49-BYTE
+      *  EXTRACT IS SPACE-PADDED ON READ, SO CF-GRADE(5)/CF-GRADE(6)
+      *  SIMPLY COME BACK BLANK ON THOSE RECORDS, WHERE THEY ARE NEVER
+      *  EXAMINED SINCE CF-NUM-TESTS DEFAULTS TO 4.
        FD  CLASS-FILE
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 55 CHARACTERS.
       *
        01  CF-RECORD.
       *
@@ -65,11 +102,10 @@
            05  CF-NAME.
                10  CF-LASTNAME         PIC X(9).
                10  CF-FIRSTNAME        PIC X(11).
-           05  FILLER                  PIC X(12).
-           05  CF-GRADE1			   PIC 999.
-           05  CF-GRADE2               PIC 999.
-           05  CF-GRADE3               PIC 999.
-           05  CF-GRADE4               PIC 999.
+           05  CF-TERM                 PIC X(4).
+           05  FILLER                  PIC X(8).
+           05  CF-GRADE-TABLE.
+               10  CF-GRADE            PIC 999 OCCURS 6 TIMES.
 
       *
        FD  REPORT-FILE
@@ -77,13 +113,106 @@
       *
        01  REPORT-REC               PIC X(80).
       *
+       FD  DEANS-LIST-FILE
+           RECORD CONTAINS 36 CHARACTERS.
+      *
+       01  DEANS-LIST-REC.
+           05  DLL-COURSE-NUM          PIC X(5).
+           05                          PIC X(3)    VALUE SPACES.
+           05  DLL-NAME                PIC X(20).
+           05                          PIC X(3)    VALUE SPACES.
+           05  DLL-AVERAGE             PIC ZZ9.9.
+      *
+       FD  LMS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  LMS-REC                     PIC X(80).
+      *
+       FD  REJECT-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+      *
+       01  REJECT-REC.
+           05  RJ-CF-RECORD           PIC X(55).
+           05  FILLER                 PIC X.
+           05  RJ-REASON-CODE         PIC X(10).
+      *
+       FD  PARM-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+      *
+       01  PARM-RECORD.
+           05  PARM-NUM-TESTS          PIC 9.
+           05  PARM-DROP-LOWEST        PIC X.
+           05  PARM-RESTART-MODE       PIC X.
+      *
+       FD  STUDENT-MASTER
+           RECORD CONTAINS 34 CHARACTERS.
+      *
+       01  STUDENT-MASTER-REC.
+           05  SM-STUDENT-KEY.
+               10  SM-LASTNAME         PIC X(9).
+               10  SM-FIRSTNAME        PIC X(11).
+           05  SM-NUM-COURSES          PIC 9(3).
+           05  SM-SUM-AVERAGES         PIC 9(6)V9.
+           05  SM-GPA                  PIC 999V9.
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+      *
+       01  CHECKPOINT-REC.
+           05  CHK-RECORD-COUNT             PIC 9(6).
+           05  CHK-COURSE-NUM               PIC X(5).
+           05  CHK-TERM                     PIC X(4).
+           05  CHK-TF-SUM-AVERAGES          PIC 9(4)V9.
+           05  CHK-TF-NUM-STUDENTS          PIC 99.
+           05  CHK-TF-TERM-SUM-CLASSAVGS    PIC 9(4)V9.
+           05  CHK-TF-TERM-NUM-CLASSES      PIC 99.
+           05  CHK-PAGE-NUMBER              PIC 999.
+           05  CHK-LINE-COUNT                PIC 99.
+      *
 
        WORKING-STORAGE SECTION.
       *
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG            PIC X         VALUE 'Y'.
            05  FIRST-RECORD        PIC X         VALUE 'Y'.
+           05  RECORD-VALID-SW     PIC X         VALUE 'Y'.
+               88  RECORD-IS-VALID              VALUE 'Y'.
+               88  RECORD-IS-INVALID            VALUE 'N'.
+           05  DROP-LOWEST-SW      PIC X         VALUE 'N'.
+               88  DROP-LOWEST-SCORE            VALUE 'Y'.
+           05  RESTART-MODE-SW     PIC X         VALUE 'N'.
+               88  RESTART-MODE-ON              VALUE 'Y'.
+           05  CHK-EOF-FLAG        PIC X         VALUE 'N'.
      *
+       01  PARM-FILE-STATUS        PIC XX        VALUE '00'.
+      *
+       01  SM-FILE-STATUS           PIC XX        VALUE '00'.
+      *
+       01  CHECKPOINT-FILE-STATUS   PIC XX        VALUE '00'.
+      *
+      *  A CHECKPOINT IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+      *  RESTART REPLAYS EVERYTHING SINCE THE LAST CHECKPOINT, AND
+      *  REPORT-FILE/DEANS-LIST-FILE/LMS-FILE ARE REOPENED EXTEND ON
+      *  RESTART, SO ANY RECORD REPLAYED GETS ITS REPORT LINES
+      *  DUPLICATED AND ITS COURSE AVERAGE FOLDED INTO STUDENT-MASTER
+      *  A SECOND TIME.  THE INTERVAL IS 1 (A CHECKPOINT PER RECORD)
+      *  SO THERE IS NO REPLAY WINDOW AND NOTHING CAN BE
+      *  REPROCESSED -- THE EXTRA CHECKPOINT WRITES ARE CHEAP LINE
+      *  SEQUENTIAL APPENDS, A SMALL PRICE FOR A RESTART THAT CANNOT
+      *  CORRUPT THE CUMULATIVE STUDENT-MASTER FILE.
+       01  CHECKPOINT-FIELDS.
+           05  WS-RECORD-COUNT       PIC 9(6)      VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4)     VALUE 1.
+           05  WS-SKIP-IDX           PIC 9(6)      VALUE 0.
+           05  WS-CKPT-QUOTIENT      PIC 9(4)      VALUE 0.
+           05  WS-CKPT-REMAINDER     PIC 9(4)      VALUE 0.
+      *
+       01  REJECT-FIELDS.
+           05  RF-REASON-CODE      PIC X(10)     VALUE SPACES.
+      *
+       01  LMS-FIELDS.
+           05  LMS-AVG-ED          PIC 999.9.
+      *
        01  CURRENT-DATE.
            05  CD-YEAR             PIC XXXX.
            05  CD-MONTH            PIC XX.
@@ -91,26 +220,40 @@
       *
        01 HOLD-FIELD.
            05  CLASS-HOLD          PIC X(5)      VALUE SPACES.
+           05  TERM-HOLD           PIC X(4)      VALUE SPACES.
       *
        01  DETAIL-FIELDS.
            05  DF-AVG              PIC S999V9    VALUE +0.
            05  DF-SUM-GRADES       PIC S9(4)     VALUE +0.
+           05  DF-TESTS-TAKEN      PIC S9        VALUE +0.
+           05  DF-LOW-GRADE        PIC 999       VALUE 0.
+           05  WS-GRADE-IDX        PIC S9        VALUE +0.
       *
        01  TOTAL-FIELDS.
            05  TF-CLASS-AVG        PIC S999V9    VALUE +0.
            05  TF-SUM-AVERAGES     PIC S9(4)V9   VALUE +0.
            05  TF-NUM-STUDENTS     PIC S99       VALUE +0.
+           05  TF-TERM-AVG         PIC S999V9    VALUE +0.
+           05  TF-TERM-SUM-CLASSAVGS  PIC S9(4)V9  VALUE +0.
+           05  TF-TERM-NUM-CLASSES PIC S99       VALUE +0.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING      PIC 9        VALUE 1.
+           05  WS-SAVE-SPACING     PIC 9        VALUE 1.
+           05  LINE-COUNT          PIC 99       VALUE 0.
+           05  LINES-PER-PAGE      PIC 99       VALUE 50.
+           05  PAGE-NUMBER         PIC 999      VALUE 1.
       *
        01  CONSTANT-FIELDS.
            05  CF-NUM-TESTS        PIC S9        VALUE +4.
+           05  CF-MAX-TESTS        PIC S9        VALUE +6.
       **************************OUTPUT AREA***************************
        01  HEADER-1.
            05                      PIC X(5)      VALUE SPACES.
            05                      PIC X(22)     VALUE 'XXX'.
-           05                      PIC X(28)     VALUE 'CLASS GRADES'.
+           05                      PIC X(20)     VALUE 'CLASS GRADES'.
+           05                      PIC X(5)      VALUE 'PAGE '.
+           05  H1-PAGE-NUM         PIC ZZ9.
            05  H1-DATE.
                10  H1-MONTH        PIC XX.
                10  FILLER          PIC X         VALUE '/'.
@@ -142,6 +285,27 @@
            05                      PIC X(37)     VALUE SPACES.
            05                      PIC X(16)     VALUE 'CLASS AVERAGE'.
            05  TL-CLASS-AVG        PIC ZZ9.9.
+      *
+       01  NO-VALID-STUDENTS-LINE.
+           05                      PIC X(37)     VALUE SPACES.
+           05                      PIC X(30)
+                   VALUE 'CLASS AVERAGE - NO VALID DATA'.
+      *
+       01  TERM-TOTAL-LINE.
+           05                      PIC X(8)      VALUE SPACES.
+           05                      PIC X(5)      VALUE 'TERM'.
+           05  TL-TERM             PIC X(4).
+           05                      PIC X(20)     VALUE SPACES.
+           05                      PIC X(16)     VALUE 'TERM AVERAGE'.
+           05  TL-TERM-AVG         PIC ZZ9.9.
+      *
+       01  NO-VALID-CLASSES-LINE.
+           05                      PIC X(8)      VALUE SPACES.
+           05                      PIC X(5)      VALUE 'TERM'.
+           05  NVC-TERM            PIC X(4).
+           05                      PIC X(20)     VALUE SPACES.
+           05                      PIC X(30)
+                   VALUE 'TERM AVERAGE - NO VALID DATA'.
 
 
        PROCEDURE DIVISION.
@@ -153,16 +317,145 @@
            PERFORM 50-EOF-ROUTINE
            .
 
+      *  50-EOF-ROUTINE TRUNCATES L5CHECKPT.TXT TO EMPTY ON EVERY
+      *  SUCCESSFUL COMPLETION, SO A CHECKPOINT FILE WITH NO USABLE
+      *  RECORD IN IT MEANS EITHER THIS IS A TRUE FIRST RUN OR THE
+      *  PRIOR RUN ALREADY FINISHED CLEANLY.  IF AN OPERATOR LEAVES
+      *  THE RESTART COLUMN SET TO 'Y' ON L5PARMS.TXT AFTER A CLEAN
+      *  RUN, 18-RESTART-RECOVERY FINDS NOTHING TO RECOVER AND THIS
+      *  FALLS BACK TO A NORMAL FRESH-OUTPUT RUN INSTEAD OF REPLAYING
+      *  STALE TOTALS OR APPENDING TO AN UNRELATED PRIOR RUN'S OUTPUT.
        15-HOUSEKEEPING.
 
+           PERFORM 17-READ-PARM-CARD
+
            OPEN INPUT CLASS-FILE
-               OUTPUT REPORT-FILE
+
+           IF RESTART-MODE-ON
+               PERFORM 18-RESTART-RECOVERY
+           END-IF
+
+           IF RESTART-MODE-ON AND WS-RECORD-COUNT > 0
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND DEANS-LIST-FILE
+               OPEN EXTEND LMS-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT DEANS-LIST-FILE
+               OPEN OUTPUT LMS-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           PERFORM 16-OPEN-STUDENT-MASTER
 
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            MOVE CD-MONTH TO H1-MONTH
            MOVE CD-DAY TO H1-DAY
            MOVE CD-YEAR TO H1-YEAR
-           PERFORM 25-HEADER-ROUTINE
+
+      *  A GENUINE RESTART (CHECKPOINT DATA ACTUALLY RECOVERED) IS
+      *  RESUMING PARTWAY THROUGH AN ALREADY-PRINTED PAGE, SO ITS
+      *  PAGE-NUMBER/LINE-COUNT CAME BACK FROM 18-RESTART-RECOVERY
+      *  AND THE HEADER MUST NOT BE RE-PRINTED HERE -- DOING SO WOULD
+      *  INSERT A SPURIOUS "PAGE 1" HEADER INTO THE MIDDLE OF THE
+      *  PRIOR PAGES.  40-WRITE-A-LINE WILL REPRINT HEADERS ON ITS
+      *  OWN, WITH THE CORRECT PAGE NUMBER, WHEN THE RESTORED
+      *  LINE-COUNT ACTUALLY RUNS OFF THE RESTORED PAGE.
+           IF NOT (RESTART-MODE-ON AND WS-RECORD-COUNT > 0)
+               PERFORM 25-HEADER-ROUTINE
+           END-IF
+           .
+
+      *  STUDENT-MASTER IS A CUMULATIVE INDEXED FILE KEYED BY STUDENT
+      *  NAME.  THE FIRST TIME THIS JOB RUNS THE FILE DOES NOT EXIST
+      *  YET, SO A FAILED I-O OPEN IS FOLLOWED BY CREATING IT EMPTY.
+       16-OPEN-STUDENT-MASTER.
+
+           OPEN I-O STUDENT-MASTER
+           IF SM-FILE-STATUS NOT = '00'
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF
+           .
+
+      *  L5PARMS.TXT IS AN OPTIONAL CONTROL CARD LETTING A COURSE
+      *  RUN WITH A DIFFERENT NUMBER OF EXAMS AND/OR DROP THE LOWEST
+      *  SCORE.  IF IT IS NOT PRESENT THE DEFAULTS IN CONSTANT-FIELDS
+      *  AND FLAGS-N-SWITCHES APPLY (4 TESTS, NO DROP).
+       17-READ-PARM-CARD.
+
+           OPEN INPUT PARM-FILE
+
+           IF PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-NUM-TESTS NUMERIC AND PARM-NUM-TESTS > 0
+                          AND PARM-NUM-TESTS NOT > CF-MAX-TESTS
+                           MOVE PARM-NUM-TESTS TO CF-NUM-TESTS
+                       END-IF
+                       IF PARM-DROP-LOWEST = 'Y'
+                           SET DROP-LOWEST-SCORE TO TRUE
+                       END-IF
+                       IF PARM-RESTART-MODE = 'Y'
+                           SET RESTART-MODE-ON TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           .
+
+      *  RESTART MODE REBUILDS THE IN-FLIGHT TOTALS FROM THE LAST
+      *  CHECKPOINT WRITTEN BY 48-WRITE-CHECKPOINT AND REPOSITIONS
+      *  CLASS-FILE PAST THE RECORDS ALREADY PROCESSED.  LINE
+      *  SEQUENTIAL FILES HAVE NO START/REPOSITION VERB, SO THE
+      *  STANDARD WORKAROUND IS TO RE-READ AND DISCARD THAT MANY
+      *  RECORDS FROM THE FRONT OF THE FILE.  IF THE CHECKPOINT FILE
+      *  IS MISSING, EMPTY, OR HAS NO USABLE RECORD (A TRUE FIRST RUN,
+      *  OR THE NORMAL STATE 50-EOF-ROUTINE LEAVES IT IN AFTER A
+      *  CLEAN COMPLETION), CHK-RECORD-COUNT NEVER GETS SET BY A
+      *  SUCCESSFUL READ AND STAYS AT THE EXPLICIT ZERO BELOW -- IN
+      *  THAT CASE THE OTHER CHK-* FIELDS ARE UNPOPULATED FD GARBAGE
+      *  AND MUST NOT BE COPIED INTO THE LIVE TOTALS.
+       18-RESTART-RECOVERY.
+
+           MOVE 0 TO CHK-RECORD-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               PERFORM UNTIL CHK-EOF-FLAG = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO CHK-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CHK-RECORD-COUNT > 0
+               MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE CHK-COURSE-NUM TO CLASS-HOLD
+               MOVE CHK-TERM TO TERM-HOLD
+               MOVE CHK-TF-SUM-AVERAGES TO TF-SUM-AVERAGES
+               MOVE CHK-TF-NUM-STUDENTS TO TF-NUM-STUDENTS
+               MOVE CHK-TF-TERM-SUM-CLASSAVGS TO TF-TERM-SUM-CLASSAVGS
+               MOVE CHK-TF-TERM-NUM-CLASSES TO TF-TERM-NUM-CLASSES
+               MOVE CHK-PAGE-NUMBER TO PAGE-NUMBER
+               MOVE CHK-LINE-COUNT TO LINE-COUNT
+               MOVE 'N' TO FIRST-RECORD
+
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-RECORD-COUNT
+                   READ CLASS-FILE
+                       AT END
+                           MOVE 'N' TO EOF-FLAG
+                   END-READ
+               END-PERFORM
+           END-IF
            .
 
        20-READ-A-REC.
@@ -172,7 +465,14 @@
                AT END
                     MOVE 'N' TO EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
                    PERFORM 30-FIND-INDIVIDUAL-AVG
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                        GIVING WS-CKPT-QUOTIENT
+                        REMAINDER WS-CKPT-REMAINDER
+                   IF WS-CKPT-REMAINDER = 0
+                       PERFORM 48-WRITE-CHECKPOINT
+                   END-IF
            END-READ
           END-PERFORM
 
@@ -180,54 +480,155 @@
 
        25-HEADER-ROUTINE.
 
-           WRITE REPORT-REC FROM HEADER-1
-               AFTER ADVANCING PROPER-SPACING
+           MOVE PAGE-NUMBER TO H1-PAGE-NUM
 
-           MOVE 3 TO PROPER-SPACING
+           WRITE REPORT-REC FROM HEADER-1
+               AFTER ADVANCING PAGE
 
-           MOVE HEADER-2 TO REPORT-REC
-           PERFORM 40-WRITE-A-LINE
+           WRITE REPORT-REC FROM HEADER-2
+               AFTER ADVANCING 3
 
            MOVE 2 TO PROPER-SPACING
+           MOVE 0 TO LINE-COUNT
            .
 
        30-FIND-INDIVIDUAL-AVG.
 
       * PUT EVALUATE STATEMENT TO CHECK FOR CONTROL BREAK
+      * TERM IS THE HIGHER LEVEL BREAK, COURSE IS THE LOWER LEVEL
           EVALUATE TRUE
             WHEN FIRST-RECORD = 'Y'
                 MOVE 'N' TO FIRST-RECORD
                 MOVE CF-COURSE-NUM TO CLASS-HOLD
+                MOVE CF-TERM TO TERM-HOLD
+            WHEN CF-TERM NOT EQUAL TO TERM-HOLD
+                PERFORM 45-CLASS-BREAK
+                PERFORM 47-TERM-BREAK
             WHEN CF-COURSE-NUM NOT EQUAL TO CLASS-HOLD
                 PERFORM 45-CLASS-BREAK
             END-EVALUATE
 
 
-           MOVE CF-COURSE-NUM TO DL-COURSE-NUM
-           MOVE CF-NAME TO DL-NAME
- 
-      *  ADD THE 4 GRADES TO GET AN AVERAGE
+           PERFORM 32-VALIDATE-GRADES
 
-           ADD CF-GRADE1, CF-GRADE2, CF-GRADE3, CF-GRADE4 
-                    GIVING DF-SUM-GRADES
+           IF RECORD-IS-VALID
+               PERFORM 31-CALCULATE-AVERAGE
+      *  EVERY GRADE ON THE RECORD WAS 000 (EXCUSED/INCOMPLETE) --
+      *  THERE IS NO REAL SCORE TO REPORT OR ROLL INTO ANY TOTAL,
+      *  SO TREAT THIS LIKE ANY OTHER UNUSABLE RECORD.
+               IF DF-TESTS-TAKEN = 0
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'NO-GRADES' TO RF-REASON-CODE
+               END-IF
+           END-IF
 
-      *  GET THE AVERAGE
+           IF RECORD-IS-INVALID
+               PERFORM 34-WRITE-REJECT
+           ELSE
+               MOVE CF-COURSE-NUM TO DL-COURSE-NUM
+               MOVE CF-NAME TO DL-NAME
+               MOVE DF-AVG TO DL-AVERAGE
 
-               DIVIDE CF-NUM-TESTS INTO DF-SUM-GRADES
-                    GIVING DF-AVG
+               PERFORM 35-EVALUATE-GRADE
+               PERFORM 36-DEANS-LIST-CHECK
+               PERFORM 37-WRITE-LMS-RECORD
 
-           MOVE DF-AVG TO DL-AVERAGE
+               MOVE DETAIL-LINE TO REPORT-REC
+               PERFORM 40-WRITE-A-LINE
 
-           PERFORM 35-EVALUATE-GRADE
+               MOVE 1 TO PROPER-SPACING
 
-           MOVE DETAIL-LINE TO REPORT-REC
-           PERFORM 40-WRITE-A-LINE
+               ADD 1 TO TF-NUM-STUDENTS
+               ADD DF-AVG TO TF-SUM-AVERAGES
+
+               PERFORM 33-UPDATE-STUDENT-MASTER
+           END-IF
+           .
+
+      *  SUM THE GRADES ACTUALLY TAKEN (SKIPPING A GRADE OF 000, WHICH
+      *  MARKS AN EXCUSED/MISSING/INCOMPLETE EXAM RATHER THAN A REAL
+      *  SCORE OF ZERO), OPTIONALLY DROP THE LOWEST ONE, THEN AVERAGE
+       31-CALCULATE-AVERAGE.
+
+           MOVE 0 TO DF-SUM-GRADES
+           MOVE 0 TO DF-TESTS-TAKEN
+           MOVE 999 TO DF-LOW-GRADE
+
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > CF-NUM-TESTS
+               IF CF-GRADE(WS-GRADE-IDX) > 0
+                   ADD CF-GRADE(WS-GRADE-IDX) TO DF-SUM-GRADES
+                   ADD 1 TO DF-TESTS-TAKEN
+                   IF CF-GRADE(WS-GRADE-IDX) < DF-LOW-GRADE
+                       MOVE CF-GRADE(WS-GRADE-IDX) TO DF-LOW-GRADE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF DROP-LOWEST-SCORE AND DF-TESTS-TAKEN > 1
+               SUBTRACT DF-LOW-GRADE FROM DF-SUM-GRADES
+               SUBTRACT 1 FROM DF-TESTS-TAKEN
+           END-IF
+
+           IF DF-TESTS-TAKEN = 0
+               MOVE 0 TO DF-AVG
+           ELSE
+               DIVIDE DF-TESTS-TAKEN INTO DF-SUM-GRADES
+                    GIVING DF-AVG
+           END-IF
+           .
+
+       32-VALIDATE-GRADES.
+      *  EVERY GRADE ACTUALLY GIVEN MUST BE NUMERIC AND 0 THRU 100
+
+           SET RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO RF-REASON-CODE
+
+      *  STOP AT THE FIRST BAD GRADE SO RF-REASON-CODE REFLECTS THE
+      *  FIRST, MOST FUNDAMENTAL PROBLEM RATHER THAN WHICHEVER SLOT
+      *  HAPPENS TO BE SCANNED LAST.
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                   UNTIL WS-GRADE-IDX > CF-NUM-TESTS
+                      OR RECORD-IS-INVALID
+               IF CF-GRADE(WS-GRADE-IDX) NOT NUMERIC
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'NON-NUMERIC' TO RF-REASON-CODE
+               ELSE
+                   IF CF-GRADE(WS-GRADE-IDX) > 100
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE 'OUT-OF-RANGE' TO RF-REASON-CODE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+      *  ROLL THIS COURSE'S AVERAGE INTO THE STUDENT'S CUMULATIVE
+      *  RECORD SO GPA CAN BE TRACKED ACROSS COURSES AND TERMS
+       33-UPDATE-STUDENT-MASTER.
+
+           MOVE CF-LASTNAME TO SM-LASTNAME
+           MOVE CF-FIRSTNAME TO SM-FIRSTNAME
+
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE 1 TO SM-NUM-COURSES
+                   MOVE DF-AVG TO SM-SUM-AVERAGES
+                   MOVE DF-AVG TO SM-GPA
+                   WRITE STUDENT-MASTER-REC
+               NOT INVALID KEY
+                   ADD 1 TO SM-NUM-COURSES
+                   ADD DF-AVG TO SM-SUM-AVERAGES
+                   DIVIDE SM-SUM-AVERAGES BY SM-NUM-COURSES
+                        GIVING SM-GPA
+                   REWRITE STUDENT-MASTER-REC
+           END-READ
+           .
 
-           MOVE 1 TO PROPER-SPACING
+       34-WRITE-REJECT.
 
-           ADD 1 TO TF-NUM-STUDENTS
-           ADD DF-AVG TO TF-SUM-AVERAGES
-           MOVE ZEROS TO DF-SUM-GRADES
+           MOVE CF-RECORD TO RJ-CF-RECORD
+           MOVE RF-REASON-CODE TO RJ-REASON-CODE
+           WRITE REJECT-REC
            .
 
        35-EVALUATE-GRADE.
@@ -253,22 +654,94 @@
 
            .
 
+      *  THE REGISTRAR'S OFFICE WANTS A STANDALONE LIST OF EVERY
+      *  STUDENT WHO EARNED AN 'A', SEPARATE FROM THE FULL REPORT
+       36-DEANS-LIST-CHECK.
+
+           IF DL-LETTER-GRADE = 'A'
+               MOVE CF-COURSE-NUM TO DLL-COURSE-NUM
+               MOVE CF-NAME TO DLL-NAME
+               MOVE DF-AVG TO DLL-AVERAGE
+               WRITE DEANS-LIST-REC
+           END-IF
+           .
+
+      *  BUILD A COMMA-DELIMITED COPY OF THE GRADE FOR THE LMS'S
+      *  IMPORT FEED, ALONGSIDE THE PRINT-IMAGE REPORT-FILE
+       37-WRITE-LMS-RECORD.
+
+           MOVE DF-AVG TO LMS-AVG-ED
+           MOVE SPACES TO LMS-REC
+
+      *  DELIMITED BY SPACE WOULD TRUNCATE A COMPOUND NAME LIKE
+      *  'MARY ANN' AT THE EMBEDDED SPACE, SO TRIM TRAILING
+      *  PADDING WITH FUNCTION TRIM INSTEAD AND STRING THE RESULT
+      *  DELIMITED BY SIZE.
+           STRING FUNCTION TRIM(CF-COURSE-NUM)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-LASTNAME)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-FIRSTNAME)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  LMS-AVG-ED                    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  DL-LETTER-GRADE               DELIMITED BY SIZE
+             INTO LMS-REC
+           END-STRING
+
+           WRITE LMS-REC
+           .
+
        40-WRITE-A-LINE.
 
+      *  25-HEADER-ROUTINE (CALLED VIA 42-PAGE-BREAK) SETS
+      *  PROPER-SPACING TO 2 AS PART OF PRINTING THE NEW PAGE'S
+      *  HEADERS, WHICH WOULD OTHERWISE CLOBBER THE SPACING THE
+      *  CALLER OF THIS LINE ASKED FOR.  SAVE IT ACROSS THE PAGE
+      *  BREAK AND RESTORE IT BEFORE WRITING THE PENDING LINE.
+           IF LINE-COUNT + PROPER-SPACING > LINES-PER-PAGE
+               MOVE PROPER-SPACING TO WS-SAVE-SPACING
+               PERFORM 42-PAGE-BREAK
+               MOVE WS-SAVE-SPACING TO PROPER-SPACING
+           END-IF
+
            WRITE REPORT-REC
                AFTER ADVANCING PROPER-SPACING
+
+           ADD PROPER-SPACING TO LINE-COUNT
            .
 
-        45-CLASS-BREAK.
-      *  GET THE OVERALL AVERAGE FOR THE STUDENTS
+       42-PAGE-BREAK.
 
-          DIVIDE TF-SUM-AVERAGES BY TF-NUM-STUDENTS
-               GIVING TF-CLASS-AVG
+           ADD 1 TO PAGE-NUMBER
+           PERFORM 25-HEADER-ROUTINE
+           .
 
-           MOVE TF-CLASS-AVG TO TL-CLASS-AVG
-           MOVE TOTAL-LINE TO REPORT-REC
-           MOVE 2 TO PROPER-SPACING
-           PERFORM 40-WRITE-A-LINE
+        45-CLASS-BREAK.
+      *  GET THE OVERALL AVERAGE FOR THE STUDENTS.  A COURSE WHOSE
+      *  ENTIRE ROSTER WAS REJECTED BY 32-VALIDATE-GRADES REACHES
+      *  THIS BREAK WITH TF-NUM-STUDENTS STILL AT ZERO -- GUARD THE
+      *  DIVIDE AND FLAG IT ON THE REPORT INSTEAD OF PRINTING A
+      *  BOGUS 0.0 CLASS AVERAGE.
+
+          IF TF-NUM-STUDENTS > 0
+              DIVIDE TF-SUM-AVERAGES BY TF-NUM-STUDENTS
+                   GIVING TF-CLASS-AVG
+
+              MOVE TF-CLASS-AVG TO TL-CLASS-AVG
+              MOVE TOTAL-LINE TO REPORT-REC
+              MOVE 2 TO PROPER-SPACING
+              PERFORM 40-WRITE-A-LINE
+
+      * ROLL THE CLASS AVERAGE UP INTO THE TERM TOTALS
+
+              ADD TF-CLASS-AVG TO TF-TERM-SUM-CLASSAVGS
+              ADD 1 TO TF-TERM-NUM-CLASSES
+          ELSE
+              MOVE NO-VALID-STUDENTS-LINE TO REPORT-REC
+              MOVE 2 TO PROPER-SPACING
+              PERFORM 40-WRITE-A-LINE
+          END-IF
 
       * MOVE ZEROS TO REINITIALIZE THE TOTAL FIELDS
 
@@ -280,17 +753,81 @@
       * MOVE THE INCOMING CLASS CODE TO THE CLASS HOLD
 
            MOVE CF-COURSE-NUM TO CLASS-HOLD
-                     
+
+           .
+
+       47-TERM-BREAK.
+      *  GET THE OVERALL AVERAGE FOR THE TERM ACROSS ITS COURSES.
+      *  A TERM WHOSE COURSES ALL HAD THEIR ENTIRE ROSTER REJECTED
+      *  (OR AN EMPTY RUN) REACHES THIS BREAK WITH TF-TERM-NUM-CLASSES
+      *  STILL AT ZERO -- GUARD THE DIVIDE THE SAME WAY 45-CLASS-BREAK
+      *  GUARDS ITS CLASS AVERAGE.
+
+           IF TF-TERM-NUM-CLASSES > 0
+               DIVIDE TF-TERM-SUM-CLASSAVGS BY TF-TERM-NUM-CLASSES
+                    GIVING TF-TERM-AVG
+
+               MOVE TERM-HOLD TO TL-TERM
+               MOVE TF-TERM-AVG TO TL-TERM-AVG
+               MOVE TERM-TOTAL-LINE TO REPORT-REC
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 40-WRITE-A-LINE
+           ELSE
+               MOVE TERM-HOLD TO NVC-TERM
+               MOVE NO-VALID-CLASSES-LINE TO REPORT-REC
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 40-WRITE-A-LINE
+           END-IF
+
+      * MOVE ZEROS TO REINITIALIZE THE TERM TOTAL FIELDS
+
+           MOVE 0 TO TF-TERM-SUM-CLASSAVGS
+           MOVE 0 TO TF-TERM-NUM-CLASSES
+           MOVE ZEROES TO TF-TERM-AVG
+
+      * MOVE THE INCOMING TERM CODE TO THE TERM HOLD
+
+           MOVE CF-TERM TO TERM-HOLD
+           .
+
+      *  SAVE THE LAST SUCCESSFULLY PROCESSED POSITION AND THE
+      *  IN-FLIGHT TOTALS SO 18-RESTART-RECOVERY CAN PICK UP HERE
+      *  IF THE JOB ABENDS BEFORE THE NEXT CHECKPOINT.
+       48-WRITE-CHECKPOINT.
+
+           MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+           MOVE CLASS-HOLD TO CHK-COURSE-NUM
+           MOVE TERM-HOLD TO CHK-TERM
+           MOVE TF-SUM-AVERAGES TO CHK-TF-SUM-AVERAGES
+           MOVE TF-NUM-STUDENTS TO CHK-TF-NUM-STUDENTS
+           MOVE TF-TERM-SUM-CLASSAVGS TO CHK-TF-TERM-SUM-CLASSAVGS
+           MOVE TF-TERM-NUM-CLASSES TO CHK-TF-TERM-NUM-CLASSES
+           MOVE PAGE-NUMBER TO CHK-PAGE-NUMBER
+           MOVE LINE-COUNT TO CHK-LINE-COUNT
+           WRITE CHECKPOINT-REC
            .
 
        50-EOF-ROUTINE.
 
-      * FORCE LAST TOTAL LINE TO PRINT
+      * FORCE LAST CLASS AND TERM TOTAL LINES TO PRINT
 
           PERFORM 45-CLASS-BREAK
+          PERFORM 47-TERM-BREAK
 
            CLOSE CLASS-FILE
                  REPORT-FILE
+                 DEANS-LIST-FILE
+                 LMS-FILE
+                 REJECT-FILE
+                 STUDENT-MASTER
+                 CHECKPOINT-FILE
+
+      *  THE JOB REACHED EOF CLEANLY, SO THERE IS NOTHING LEFT TO
+      *  RESTART FROM -- EMPTY OUT L5CHECKPT.TXT SO A STALE 'Y' LEFT
+      *  IN THE RESTART COLUMN OF L5PARMS.TXT ON A LATER RUN CANNOT
+      *  REPLAY THIS RUN'S TOTALS OR REPOSITIONING INTO A NEW RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
 
            STOP RUN
            .
